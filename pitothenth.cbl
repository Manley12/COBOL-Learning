@@ -3,10 +3,102 @@
        AUTHOR. GREG. MANLEY.
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT PRINT-RPT
+           ASSIGN TO "PIPRINT.TXT".
+       SELECT BATCH-CTL
+           ASSIGN DYNAMIC WS-BATCH-FILE-NAME.
+       SELECT HISTORY-FILE
+           ASSIGN TO "PIHIST.TXT"
+           FILE STATUS IS WS-HIST-STATUS.
+       SELECT AUDIT-TRAIL
+           ASSIGN TO "AUDITLOG.TXT"
+           FILE STATUS IS WS-AUDIT-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD PRINT-RPT.
+       01 PRINT-REC.
+           05 PRINT-RUN-DATE       PIC X(10).
+           05 FILLER               PIC X(3) VALUE SPACES.
+           05 PRINT-DIGITS-LABEL   PIC X(8) VALUE "DIGITS: ".
+           05 PRINT-DIGITS         PIC Z9.
+           05 FILLER               PIC X(3) VALUE SPACES.
+           05 PRINT-PI-LABEL       PIC X(4) VALUE "PI: ".
+           05 PRINT-PI             PIC 9V9(37).
+
+       FD BATCH-CTL.
+       01 BATCH-CTL-REC            PIC 999.
+
+       FD HISTORY-FILE.
+       01 HIST-REC.
+           05 HIST-DIGITS          PIC 999.
+           05 HIST-DATE            PIC X(10).
+           05 HIST-TIME            PIC X(8).
+           05 HIST-PI              PIC 9V9(37).
+
+       FD AUDIT-TRAIL.
+           COPY AUDITREC.
+
        WORKING-STORAGE SECTION.
-       77 DIGITS       PIC 99.  
-       77 PI           PIC 9V9(34).
+       77 WS-DIGITS-INPUT PIC X(10) VALUE SPACES.
+       77 WS-MAX-DIGITS   PIC 999 VALUE 37.
+       77 DIGITS       PIC 999.
+       77 PI           PIC 9V9(37).
+
+      * PARM/BATCH-MODE CONTROLS. PARM FORMAT IS EITHER A BARE DIGIT
+      * COUNT, EG "20", OR "BATCH <controlfile>" TO RUN ONE ESTIMATE
+      * PER DIGIT COUNT LISTED IN THE CONTROL FILE.
+       77 WS-PARM-STRING  PIC X(40) VALUE SPACES.
+       77 WS-BATCH-TOKEN  PIC X(10) VALUE SPACES.
+       77 WS-BATCH-FILE-NAME PIC X(30) VALUE SPACES.
+       77 WS-BATCH-START-TIME PIC 9(8).
+       77 WS-BATCH-END-TIME   PIC 9(8).
+       77 WS-BATCH-ELAPSED    PIC S9(8).
+
+       01 WS-BATCH-VAR.
+           05 WS-BATCH-EOF-SW      PIC X(1) VALUE 'N'.
+               88 WS-BATCH-EOF     VALUE 'Y'.
+               88 WS-BATCH-NOT-EOF VALUE 'N'.
+
+       01 WS-PRINT-RPT-SW          PIC X(1) VALUE 'N'.
+           88 WS-PRINT-RPT-OPENED  VALUE 'Y'.
+
+       01 WS-TODAY-YYYYMMDD.
+           05 WS-TODAY-Y           PIC 9(4).
+           05 WS-TODAY-M           PIC 9(2).
+           05 WS-TODAY-D           PIC 9(2).
+
+       01 WS-RUN-DATE-FIELDS.
+           05 WS-RUN-YEAR          PIC 9(4).
+           05 FILLER               PIC X VALUE "-".
+           05 WS-RUN-MONTH         PIC 9(2).
+           05 FILLER               PIC X VALUE "-".
+           05 WS-RUN-DAY           PIC 9(2).
+
+       01 WS-NOW-HHMMSS.
+           05 WS-NOW-HH            PIC 9(2).
+           05 WS-NOW-MM            PIC 9(2).
+           05 WS-NOW-SS            PIC 9(2).
+           05 FILLER               PIC 9(2).
+
+       01 WS-RUN-TIME-FIELDS.
+           05 WS-RUN-HOUR          PIC 9(2).
+           05 FILLER               PIC X VALUE ":".
+           05 WS-RUN-MINUTE        PIC 9(2).
+           05 FILLER               PIC X VALUE ":".
+           05 WS-RUN-SECOND        PIC 9(2).
+
+      * PI-RESULTS HISTORY, SO A DIGIT COUNT THAT'S ALREADY BEEN
+      * COMPUTED DOESN'T HAVE TO BE RUN THROUGH PIESTIMATOR AGAIN.
+       77  WS-HIST-STATUS          PIC XX VALUE SPACES.
+       01  WS-HIST-SW              PIC X(1) VALUE 'N'.
+           88 WS-HIST-FOUND        VALUE 'Y'.
+           88 WS-HIST-NOT-FOUND    VALUE 'N'.
+       01  WS-HIST-EOF-SW          PIC X(1) VALUE 'N'.
+           88 WS-HIST-EOF          VALUE 'Y'.
+           88 WS-HIST-NOT-EOF      VALUE 'N'.
 
        77 K            PIC 999 VALUE 1.
        77 A-K          PIC 9(7).
@@ -16,22 +108,189 @@
        77 C3-OVER-24   PIC 9(10).
        77 TEMP         PIC 9(10).
        77 TEMP1        PIC 9(10).
-       77 TEMP2        PIC 9(10)V9(4).
+       77 TEMP2        PIC 9(10)V9(27).
+
+      * AUDIT-TRAIL CONTROLS.
+       77 WS-AUDIT-STATUS PIC XX VALUE SPACES.
+       77 WS-AUDIT-NOW    PIC X(21) VALUE SPACES.
 
        PROCEDURE DIVISION.
-           ACCEPT DIGITS FROM COMMAND-LINE.
+           PERFORM STAMP-AUDIT-START.
+           ACCEPT WS-PARM-STRING FROM COMMAND-LINE.
+
+           IF WS-PARM-STRING = SPACES
+               DISPLAY "INVALID INPUT - DIGITS MUST BE A WHOLE NUMBER"
+               MOVE 16 TO RETURN-CODE
+               PERFORM WRITE-AUDIT-TRAIL
+               GOBACK
+           END-IF.
 
-           IF DIGITS = 0 THEN
-               DISPLAY "INVALID INPUT"
-               STOP RUN
+           UNSTRING WS-PARM-STRING DELIMITED BY SPACE
+               INTO WS-BATCH-TOKEN WS-BATCH-FILE-NAME
+           END-UNSTRING.
+
+           IF WS-BATCH-TOKEN = "BATCH"
+               PERFORM BATCH-DRIVER
            ELSE
-               ADD DIGITS TO A-K GIVING A-K.
-               ADD DIGITS TO A-SUM GIVING A-SUM.
-               PERFORM PIESTIMATOR.
-               DISPLAY DIGITS.
-               DISPLAY PI.
+               MOVE WS-BATCH-TOKEN TO WS-DIGITS-INPUT
+               PERFORM SINGLE-RUN
+           END-IF.
+           PERFORM WRITE-AUDIT-TRAIL.
            GOBACK.
 
+       STAMP-AUDIT-START.
+           MOVE "PITOTHENTH" TO AUD-PROGRAM-ID.
+           MOVE FUNCTION CURRENT-DATE TO WS-AUDIT-NOW.
+           MOVE WS-AUDIT-NOW (1:8) TO AUD-START-DATE.
+           MOVE WS-AUDIT-NOW (9:6) TO AUD-START-TIME.
+
+       WRITE-AUDIT-TRAIL.
+      * ONE AUDIT RECORD PER RUN, APPENDED TO THE SAME AUDIT TRAIL FILE
+      * ALL THREE UTILITIES SHARE, SO ANY RUN'S START/END TIME AND
+      * RETURN CODE CAN BE SEEN IN ONE PLACE.
+           MOVE FUNCTION CURRENT-DATE TO WS-AUDIT-NOW.
+           MOVE WS-AUDIT-NOW (1:8) TO AUD-END-DATE.
+           MOVE WS-AUDIT-NOW (9:6) TO AUD-END-TIME.
+           MOVE RETURN-CODE TO AUD-RETURN-CODE.
+           OPEN EXTEND AUDIT-TRAIL.
+           IF WS-AUDIT-STATUS NOT = "00"
+               OPEN OUTPUT AUDIT-TRAIL
+           END-IF.
+           WRITE AUDIT-RECORD.
+           CLOSE AUDIT-TRAIL.
+
+       SINGLE-RUN.
+           IF FUNCTION TRIM(WS-DIGITS-INPUT) IS NOT NUMERIC
+               DISPLAY "INVALID INPUT - DIGITS MUST BE A WHOLE NUMBER"
+               MOVE 16 TO RETURN-CODE
+               PERFORM WRITE-AUDIT-TRAIL
+               GOBACK
+           END-IF.
+
+           MOVE FUNCTION TRIM(WS-DIGITS-INPUT) TO DIGITS.
+
+           IF DIGITS = 0 OR DIGITS > WS-MAX-DIGITS
+               DISPLAY "INVALID INPUT - DIGITS MUST BE FROM 1 TO "
+                   WS-MAX-DIGITS
+               MOVE 16 TO RETURN-CODE
+               PERFORM WRITE-AUDIT-TRAIL
+               GOBACK
+           ELSE
+               PERFORM RUN-ESTIMATE
+           END-IF.
+
+       BATCH-DRIVER.
+      * ONE PIESTIMATOR RUN PER DIGIT COUNT LISTED IN THE CONTROL
+      * FILE, WITH ELAPSED TIME LOGGED FOR EACH.
+           OPEN INPUT BATCH-CTL.
+           PERFORM UNTIL WS-BATCH-EOF
+               READ BATCH-CTL NEXT RECORD
+                   AT END SET WS-BATCH-EOF TO TRUE
+                   NOT AT END PERFORM RUN-BATCH-ENTRY
+               END-READ
+           END-PERFORM.
+           CLOSE BATCH-CTL.
+
+       RUN-BATCH-ENTRY.
+           MOVE BATCH-CTL-REC TO DIGITS.
+           IF DIGITS = 0 OR DIGITS > WS-MAX-DIGITS
+               DISPLAY "SKIPPING INVALID DIGIT COUNT: " DIGITS
+           ELSE
+               ACCEPT WS-BATCH-START-TIME FROM TIME
+               PERFORM RUN-ESTIMATE
+               ACCEPT WS-BATCH-END-TIME FROM TIME
+               SUBTRACT WS-BATCH-START-TIME FROM WS-BATCH-END-TIME
+                   GIVING WS-BATCH-ELAPSED
+               DISPLAY "DIGITS " DIGITS " ELAPSED (HHMMSSHH): "
+                   WS-BATCH-ELAPSED
+           END-IF.
+
+       RUN-ESTIMATE.
+      * RUNS ONE PIESTIMATOR PASS FOR THE CURRENT DIGITS VALUE, UNLESS
+      * THE RESULTS HISTORY ALREADY HAS THAT DIGIT COUNT ON FILE. THE
+      * CHUDNOVSKY ACCUMULATORS ARE RESET FIRST SO REPEATED CALLS IN
+      * THE SAME JOB STEP (BATCH-DRIVER) DON'T CARRY OVER FROM THE
+      * PRIOR DIGIT COUNT.
+           PERFORM STAMP-RUN-DATE-TIME.
+           PERFORM CHECK-HISTORY.
+           IF WS-HIST-FOUND
+               DISPLAY "DIGITS " DIGITS " ALREADY IN HISTORY, REUSING"
+           ELSE
+               PERFORM RESET-ACCUMULATORS
+               ADD DIGITS TO A-K GIVING A-K
+               ADD DIGITS TO A-SUM GIVING A-SUM
+               PERFORM PIESTIMATOR
+               PERFORM APPEND-HISTORY
+           END-IF.
+           DISPLAY DIGITS.
+           DISPLAY PI.
+           PERFORM WRITE-PRINT-RPT.
+
+       RESET-ACCUMULATORS.
+           MOVE 1 TO K.
+           MOVE 0 TO A-K.
+           MOVE 0 TO A-SUM.
+           MOVE 0 TO B-SUM.
+
+       STAMP-RUN-DATE-TIME.
+           ACCEPT WS-TODAY-YYYYMMDD FROM DATE YYYYMMDD.
+           MOVE WS-TODAY-Y TO WS-RUN-YEAR.
+           MOVE WS-TODAY-M TO WS-RUN-MONTH.
+           MOVE WS-TODAY-D TO WS-RUN-DAY.
+           ACCEPT WS-NOW-HHMMSS FROM TIME.
+           MOVE WS-NOW-HH TO WS-RUN-HOUR.
+           MOVE WS-NOW-MM TO WS-RUN-MINUTE.
+           MOVE WS-NOW-SS TO WS-RUN-SECOND.
+
+       CHECK-HISTORY.
+      * LINEAR SCAN FOR A PRIOR RUN AT THE SAME DIGIT COUNT. THE
+      * HISTORY FILE IS SEQUENTIAL, NOT KEYED, SO THIS IS A FULL SCAN
+      * RATHER THAN A DIRECT READ.
+           SET WS-HIST-NOT-FOUND TO TRUE.
+           SET WS-HIST-NOT-EOF TO TRUE.
+           OPEN INPUT HISTORY-FILE.
+           IF WS-HIST-STATUS = "00"
+               PERFORM UNTIL WS-HIST-EOF OR WS-HIST-FOUND
+                   READ HISTORY-FILE NEXT RECORD
+                       AT END SET WS-HIST-EOF TO TRUE
+                       NOT AT END
+                           IF HIST-DIGITS = DIGITS
+                               MOVE HIST-PI TO PI
+                               SET WS-HIST-FOUND TO TRUE
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE HISTORY-FILE
+           END-IF.
+
+       APPEND-HISTORY.
+           MOVE DIGITS TO HIST-DIGITS.
+           MOVE WS-RUN-DATE-FIELDS TO HIST-DATE.
+           MOVE WS-RUN-TIME-FIELDS TO HIST-TIME.
+           MOVE PI TO HIST-PI.
+           OPEN EXTEND HISTORY-FILE.
+           IF WS-HIST-STATUS NOT = "00"
+               OPEN OUTPUT HISTORY-FILE
+           END-IF.
+           WRITE HIST-REC.
+           CLOSE HISTORY-FILE.
+
+       WRITE-PRINT-RPT.
+      * ARCHIVE THE RESULT TO A PRINT DATASET SO IT SURVIVES PAST THE
+      * JOB LOG. A BATCH RUN APPENDS ONE LINE PER DIGIT COUNT RATHER
+      * THAN OVERWRITING THE PRIOR RESULT.
+           IF WS-PRINT-RPT-OPENED
+               OPEN EXTEND PRINT-RPT
+           ELSE
+               OPEN OUTPUT PRINT-RPT
+               SET WS-PRINT-RPT-OPENED TO TRUE
+           END-IF.
+           MOVE WS-RUN-DATE-FIELDS TO PRINT-RUN-DATE.
+           MOVE DIGITS TO PRINT-DIGITS.
+           MOVE PI TO PRINT-PI.
+           WRITE PRINT-REC.
+           CLOSE PRINT-RPT.
+
        PIESTIMATOR.
            COMPUTE C3-OVER-24 = (C**3).
            DIVIDE C3-OVER-24 BY 24 GIVING TEMP REMAINDER C3-OVER-24.
