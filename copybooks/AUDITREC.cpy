@@ -0,0 +1,11 @@
+      * AUDIT-RECORD - SHARED RUN-HISTORY LAYOUT WRITTEN BY EVERY
+      * PROGRAM TO THE COMMON AUDIT TRAIL FILE (AUDITLOG.TXT), SO ANY
+      * ONE PLACE CAN SHOW WHAT RAN, WHEN, AND WHETHER IT CAME BACK
+      * CLEAN. INCLUDED UNDER EACH PROGRAM'S OWN FD FOR THE FILE.
+       01 AUDIT-RECORD.
+           05 AUD-PROGRAM-ID        PIC X(15).
+           05 AUD-START-DATE        PIC X(10).
+           05 AUD-START-TIME        PIC X(8).
+           05 AUD-END-DATE          PIC X(10).
+           05 AUD-END-TIME          PIC X(8).
+           05 AUD-RETURN-CODE       PIC S9(4).
