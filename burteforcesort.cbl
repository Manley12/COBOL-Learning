@@ -6,7 +6,22 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
        SELECT F1
-           ASSIGN TO "test.txt".
+           ASSIGN DYNAMIC WS-INPUT-FILE-NAME.
+       SELECT SORTED-OUTPUT
+           ASSIGN TO "SORTOUT.TXT".
+       SELECT EXCEPTION-RPT
+           ASSIGN TO "EXCPTRPT.TXT".
+       SELECT EXCEPTION-RPT-OLD
+           ASSIGN TO "EXCPTOLD.TXT"
+           FILE STATUS IS WS-EXCPT-OLD-STATUS.
+       SELECT CONTROL-RPT
+           ASSIGN TO "CTLRPT.TXT".
+       SELECT CHECKPOINT-FILE
+           ASSIGN DYNAMIC WS-CKPT-FILE-NAME
+           FILE STATUS IS WS-CKPT-STATUS.
+       SELECT AUDIT-TRAIL
+           ASSIGN TO "AUDITLOG.TXT"
+           FILE STATUS IS WS-AUDIT-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
@@ -14,40 +29,427 @@
        01 FILE-INPUT.
            05 NUM PIC 9(3).
 
+       FD SORTED-OUTPUT.
+       01 SORTED-REC.
+           05 SORTED-NUM       PIC 9(3).
+
+       FD EXCEPTION-RPT.
+       01 EXCEPTION-REC.
+           05 EXCEPTION-RECNO  PIC 9(6).
+           05 FILLER           PIC X(3)  VALUE SPACES.
+           05 EXCEPTION-RAW    PIC X(3).
+           05 FILLER           PIC X(3)  VALUE SPACES.
+           05 EXCEPTION-REASON PIC X(20).
+
+       FD EXCEPTION-RPT-OLD.
+       01 EXCEPTION-OLD-REC        PIC X(35).
+
+       FD CONTROL-RPT.
+       01 CONTROL-REC              PIC X(40).
+
+       FD CHECKPOINT-FILE.
+       01 CHECKPOINT-REC.
+           05 CKPT-PHYS-READS      PIC 9(6).
+           05 CKPT-RECS-READ       PIC 9(6).
+           05 CKPT-ARRAY-INDEX     PIC 9(4).
+           05 CKPT-RECS-LOADED     PIC 9(6).
+           05 CKPT-RECS-REJECTED   PIC 9(6).
+           05 CKPT-SUM-NUM         PIC 9(9).
+           05 CKPT-EXPECTED-COUNT  PIC 9(4).
+           05 CKPT-ARRAY-SNAPSHOT  PIC 9(3)
+                   OCCURS 1 TO 9999 TIMES
+                   DEPENDING ON CKPT-RECS-LOADED.
+
+       FD AUDIT-TRAIL.
+           COPY AUDITREC.
+
        WORKING-STORAGE SECTION.
        01  WS-CR               PIC X VALUE X'0D'.
-       01  ARRAY-SIZE          PIC S9(4) COMP VALUE 10.
+       01  ARRAY-SIZE          PIC S9(4) COMP VALUE 9999.
        01  INTEGER-ARRAY.
-           05  ARRAY-ELEM      OCCURS 10 TIMES PIC 9(3).
-       77  ARRAY-INDEX         PIC 9 VALUE 1.
-       77  COUNTS              PIC 99 VALUE 0.
+           05  ARRAY-ELEM      PIC 9(3)
+                   OCCURS 1 TO 9999 TIMES
+                   DEPENDING ON WS-EXPECTED-COUNT.
+       77  ARRAY-INDEX         PIC 9(4) COMP VALUE 1.
+       77  COUNTS              PIC 9(4) COMP VALUE 0.
+       77  WS-LOADED-COUNT     PIC 9(4) COMP VALUE 0.
+       77  WS-ARRAY-LOADED-CT  PIC 9(4) COMP VALUE 0.
+       77  WS-SORT-I           PIC 9(4) COMP VALUE 0.
+       77  WS-SORT-J           PIC 9(4) COMP VALUE 0.
+       77  WS-MIN-IDX          PIC 9(4) COMP VALUE 0.
+       77  WS-SWAP-TEMP        PIC 9(3) VALUE 0.
+
+      * RUN PARAMETERS, NORMALLY SUPPLIED VIA PARM ON THE EXEC CARD.
+       77  WS-PARM-STRING      PIC X(132).
+       77  WS-INPUT-FILE-NAME  PIC X(100) VALUE "test.txt".
+       77  WS-EXPECTED-COUNT   PIC 9(4) COMP VALUE 10.
+       77  WS-EXPECTED-COUNT-X PIC 9(9) VALUE 0.
+       77  WS-RESTART-TOKEN    PIC X(10) VALUE SPACES.
+
+      * CHECKPOINT/RESTART CONTROLS FOR LONGER-RUNNING EXTRACTS.
+       77  WS-CHECKPOINT-INTERVAL PIC 9(4) COMP VALUE 100.
+       77  WS-SINCE-CKPT       PIC 9(4) COMP VALUE 0.
+       77  WS-PHYS-READS       PIC 9(6) COMP VALUE 0.
+       77  WS-SKIP-I           PIC 9(6) COMP VALUE 0.
+       77  WS-CKPT-STATUS      PIC XX VALUE SPACES.
+       77  WS-CKPT-FILE-NAME   PIC X(20) VALUE "CHKPOINT.TXT".
+
+       01  WS-RESTORED-SW      PIC X(1) VALUE 'N'.
+           88 WS-RESTORED              VALUE 'Y'.
+       01  WS-RESTART-SW       PIC X(1) VALUE 'N'.
+           88 WS-RESTART-REQUESTED     VALUE 'Y'.
+       01  WS-ARRAY-FULL-SW    PIC X(1) VALUE 'N'.
+           88 WS-ARRAY-FULL            VALUE 'Y'.
+
+      * USED ON RESTART TO TRUNCATE THE EXCEPTION REPORT BACK TO WHAT
+      * IT HELD AS OF THE LAST CHECKPOINT, SO RECORDS BETWEEN THAT
+      * CHECKPOINT AND THE CRASH THAT ALREADY HAD EXCEPTIONS WRITTEN
+      * FOR THEM DON'T GET DUPLICATE ENTRIES WHEN THEY'RE REVALIDATED.
+       77  WS-EXCPT-OLD-STATUS PIC XX VALUE SPACES.
+       77  WS-EXCPT-COPY-I     PIC 9(6) COMP VALUE 0.
+       77  WS-SHELL-CMD        PIC X(60) VALUE SPACES.
+       01  WS-OLD-EOF-SW       PIC X(1) VALUE 'N'.
+           88 WS-OLD-EOF               VALUE 'Y'.
+
+      * VALIDATION LIMITS AND RUN COUNTERS FOR THE EXCEPTION REPORT.
+       77  WS-MIN-VALID-NUM    PIC 9(3) VALUE 1.
+       77  WS-MAX-VALID-NUM    PIC 9(3) VALUE 999.
+       77  WS-RECS-READ        PIC 9(6) COMP VALUE 0.
+       77  WS-RECS-LOADED      PIC 9(6) COMP VALUE 0.
+       77  WS-RECS-REJECTED    PIC 9(6) COMP VALUE 0.
+       77  WS-REJECT-REASON    PIC X(20).
+       77  WS-SUM-NUM          PIC 9(9) COMP VALUE 0.
+
+      * CONTROL-TOTAL REPORT LINE, FORMATTED WITH NUMERIC-EDITED FIELDS.
+       01  WS-CTL-LINE.
+           05 WS-CTL-LABEL      PIC X(22).
+           05 WS-CTL-VALUE      PIC ZZZ,ZZZ,ZZ9.
 
        01  WS-VAR.
            05 WS-EOF-SW        PIC X(1).
                88 WS-EOF       VALUE 'Y'.
                88 WS-NOT-EOF   VALUE 'N'.
 
+      * AUDIT-TRAIL CONTROLS.
+       77  WS-AUDIT-STATUS       PIC XX VALUE SPACES.
+       77  WS-AUDIT-NOW          PIC X(21) VALUE SPACES.
+
        PROCEDURE DIVISION.
+           PERFORM STAMP-AUDIT-START.
+           PERFORM GET-PARMS.
+           PERFORM CHECK-RESTART.
            OPEN INPUT F1.
+           IF WS-RESTART-REQUESTED
+               PERFORM TRUNCATE-EXCEPTION-RPT
+               PERFORM SKIP-PROCESSED-RECORDS
+               OPEN EXTEND EXCEPTION-RPT
+           ELSE
+               OPEN OUTPUT EXCEPTION-RPT
+           END-IF.
            PERFORM READ-FILE.
            CLOSE F1.
+           CLOSE EXCEPTION-RPT.
+           PERFORM CLEAR-CHECKPOINT.
+
+           MOVE WS-ARRAY-LOADED-CT TO WS-LOADED-COUNT.
+           MOVE WS-LOADED-COUNT TO WS-RECS-LOADED.
+           PERFORM WRITE-CONTROL-RPT.
+           PERFORM SORT-ARRAY.
 
-           PERFORM VARYING COUNTS FROM 1 BY 1 UNTIL COUNTS>10
-               DISPLAY ARRAY-ELEM (COUNTS)
-               DISPLAY COUNTS
+           OPEN OUTPUT SORTED-OUTPUT.
+           PERFORM VARYING COUNTS FROM 1 BY 1
+                   UNTIL COUNTS > WS-LOADED-COUNT
+               MOVE ARRAY-ELEM (COUNTS) TO SORTED-NUM
+               WRITE SORTED-REC
            END-PERFORM.
-           STOP RUN.
-       
+           CLOSE SORTED-OUTPUT.
+           PERFORM WRITE-AUDIT-TRAIL.
+           GOBACK.
+
+       STAMP-AUDIT-START.
+           MOVE "BURTEFORCESORT" TO AUD-PROGRAM-ID.
+           MOVE FUNCTION CURRENT-DATE TO WS-AUDIT-NOW.
+           MOVE WS-AUDIT-NOW (1:8) TO AUD-START-DATE.
+           MOVE WS-AUDIT-NOW (9:6) TO AUD-START-TIME.
+
+       WRITE-AUDIT-TRAIL.
+      * ONE AUDIT RECORD PER RUN, APPENDED TO THE SAME AUDIT TRAIL FILE
+      * ALL THREE UTILITIES SHARE, SO ANY RUN'S START/END TIME AND
+      * RETURN CODE CAN BE SEEN IN ONE PLACE.
+           MOVE FUNCTION CURRENT-DATE TO WS-AUDIT-NOW.
+           MOVE WS-AUDIT-NOW (1:8) TO AUD-END-DATE.
+           MOVE WS-AUDIT-NOW (9:6) TO AUD-END-TIME.
+           MOVE RETURN-CODE TO AUD-RETURN-CODE.
+           OPEN EXTEND AUDIT-TRAIL.
+           IF WS-AUDIT-STATUS NOT = "00"
+               OPEN OUTPUT AUDIT-TRAIL
+           END-IF.
+           WRITE AUDIT-RECORD.
+           CLOSE AUDIT-TRAIL.
+
+       GET-PARMS.
+      * PARM FORMAT IS "inputfile recordcount [RESTART]", EG
+      * "PROD.EXTRACT 2500 RESTART". WHEN NO PARM IS SUPPLIED THE
+      * test.txt/10-RECORD DEFAULTS APPLY. RECORDCOUNT IS UNSTRUNG INTO
+      * A FIELD WIDE ENOUGH TO HOLD ANY TYPED-IN NUMBER WITHOUT LOSING
+      * HIGH-ORDER DIGITS, SO A COUNT TOO LARGE FOR THE ARRAY IS CAUGHT
+      * AND REJECTED INSTEAD OF SILENTLY TRUNCATING TO A SMALLER ONE.
+           ACCEPT WS-PARM-STRING FROM COMMAND-LINE.
+           IF WS-PARM-STRING NOT = SPACES
+               UNSTRING WS-PARM-STRING DELIMITED BY SPACE
+                   INTO WS-INPUT-FILE-NAME WS-EXPECTED-COUNT-X
+                       WS-RESTART-TOKEN
+               END-UNSTRING
+               IF WS-EXPECTED-COUNT-X NOT = ZERO
+                   IF WS-EXPECTED-COUNT-X > ARRAY-SIZE
+                       DISPLAY "INVALID PARM - RECORD COUNT MUST BE "
+                           "FROM 1 TO " ARRAY-SIZE
+                       MOVE 16 TO RETURN-CODE
+                       GOBACK
+                   ELSE
+                       MOVE WS-EXPECTED-COUNT-X TO WS-EXPECTED-COUNT
+                   END-IF
+               END-IF
+           END-IF.
+
        READ-FILE.
            PERFORM UNTIL WS-EOF
                READ F1
                    NEXT RECORD
                        AT END SET WS-EOF TO TRUE
-                   NOT AT END 
+                   NOT AT END
+                       ADD 1 TO WS-PHYS-READS
+                       ADD 1 TO WS-SINCE-CKPT
                        IF FILE-INPUT IS NOT = WS-CR THEN
-                           MOVE FILE-INPUT TO ARRAY-ELEM (ARRAY-INDEX)
-                           ADD 1 TO ARRAY-INDEX GIVING ARRAY-INDEX
-      *                     DISPLAY FILE-INPUT
+                           ADD 1 TO WS-RECS-READ
+                           PERFORM VALIDATE-RECORD
+                       END-IF
+                       IF WS-SINCE-CKPT >= WS-CHECKPOINT-INTERVAL
+                           PERFORM WRITE-CHECKPOINT
+                           MOVE 0 TO WS-SINCE-CKPT
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+       CHECK-RESTART.
+      * WHEN THE OPERATOR RERUNS THIS JOB WITH THE RESTART TOKEN, PICK
+      * UP WHERE THE LAST CHECKPOINT LEFT OFF RATHER THAN FROM SCRATCH.
+      * A CHECKPOINT FILE THAT EXISTS BUT CAN'T BE OPENED OR HAS NO
+      * RECORD IN IT (EMPTY FROM A CLEAN FINISH, OR FROM A CRASH RIGHT
+      * AT THE POINT CLEAR-CHECKPOINT OR WRITE-CHECKPOINT TRUNCATED IT)
+      * IS NOT TREATED AS A SILENT GREEN LIGHT TO RERUN FROM SCRATCH -
+      * THE OPERATOR ASKED FOR A RESTART AND IS TOLD WHEN ONE DIDN'T
+      * ACTUALLY HAPPEN.
+           IF WS-RESTART-TOKEN = "RESTART"
+               MOVE "CHKPOINT.TXT" TO WS-CKPT-FILE-NAME
+               OPEN INPUT CHECKPOINT-FILE
+               IF WS-CKPT-STATUS = "00"
+                   READ CHECKPOINT-FILE
+                   IF WS-CKPT-STATUS = "00"
+                       MOVE CKPT-EXPECTED-COUNT TO WS-EXPECTED-COUNT
+                       MOVE CKPT-PHYS-READS TO WS-PHYS-READS
+                       MOVE CKPT-RECS-READ TO WS-RECS-READ
+                       MOVE CKPT-RECS-REJECTED TO WS-RECS-REJECTED
+                       MOVE CKPT-SUM-NUM TO WS-SUM-NUM
+                       MOVE CKPT-RECS-LOADED TO WS-ARRAY-LOADED-CT
+                       IF CKPT-RECS-LOADED >= ARRAY-SIZE
+                           MOVE ARRAY-SIZE TO ARRAY-INDEX
+                           SET WS-ARRAY-FULL TO TRUE
+                       ELSE
+                           ADD 1 TO CKPT-RECS-LOADED GIVING ARRAY-INDEX
                        END-IF
+                       PERFORM RESTORE-ARRAY
+                       SET WS-RESTART-REQUESTED TO TRUE
+                       SET WS-RESTORED TO TRUE
+                   END-IF
+               END-IF
+               CLOSE CHECKPOINT-FILE
+               IF NOT WS-RESTORED
+                   DISPLAY "WARNING - RESTART REQUESTED BUT NO USABLE "
+                       "CHECKPOINT WAS FOUND - STARTING FROM SCRATCH"
+               END-IF
+           END-IF.
+
+       RESTORE-ARRAY.
+           PERFORM VARYING WS-SKIP-I FROM 1 BY 1
+                   UNTIL WS-SKIP-I > CKPT-RECS-LOADED
+               MOVE CKPT-ARRAY-SNAPSHOT (WS-SKIP-I)
+                   TO ARRAY-ELEM (WS-SKIP-I)
+           END-PERFORM.
+
+       TRUNCATE-EXCEPTION-RPT.
+      * RENAME THE EXCEPTION REPORT ASIDE AND COPY BACK ONLY THE
+      * WS-RECS-REJECTED ENTRIES THAT WERE ALREADY GOOD AS OF THE LAST
+      * CHECKPOINT, SO THE RESUMED RUN'S OPEN EXTEND STARTS FROM A
+      * REPORT THAT MATCHES WHERE PROCESSING ACTUALLY LEFT OFF.
+           MOVE SPACES TO WS-SHELL-CMD.
+           STRING "mv EXCPTRPT.TXT EXCPTOLD.TXT" DELIMITED BY SIZE
+               INTO WS-SHELL-CMD
+           END-STRING.
+           CALL "SYSTEM" USING WS-SHELL-CMD.
+           OPEN INPUT EXCEPTION-RPT-OLD.
+           IF WS-EXCPT-OLD-STATUS = "00"
+               OPEN OUTPUT EXCEPTION-RPT
+               PERFORM VARYING WS-EXCPT-COPY-I FROM 1 BY 1
+                       UNTIL WS-EXCPT-COPY-I > WS-RECS-REJECTED
+                           OR WS-OLD-EOF
+                   READ EXCEPTION-RPT-OLD
+                       AT END SET WS-OLD-EOF TO TRUE
+                       NOT AT END
+                           WRITE EXCEPTION-REC FROM EXCEPTION-OLD-REC
+                   END-READ
+               END-PERFORM
+               CLOSE EXCEPTION-RPT-OLD
+               CLOSE EXCEPTION-RPT
+           ELSE
+               OPEN OUTPUT EXCEPTION-RPT
+               CLOSE EXCEPTION-RPT
+           END-IF.
+           MOVE SPACES TO WS-SHELL-CMD.
+           STRING "rm -f EXCPTOLD.TXT" DELIMITED BY SIZE
+               INTO WS-SHELL-CMD
+           END-STRING.
+           CALL "SYSTEM" USING WS-SHELL-CMD.
+
+       SKIP-PROCESSED-RECORDS.
+      * REPOSITION F1 PAST THE RECORDS ALREADY CONSUMED BY THE RUN
+      * THAT TOOK THE LAST CHECKPOINT.
+           PERFORM VARYING WS-SKIP-I FROM 1 BY 1
+                   UNTIL WS-SKIP-I > WS-PHYS-READS OR WS-EOF
+               READ F1
+                   NEXT RECORD
+                       AT END SET WS-EOF TO TRUE
                END-READ
            END-PERFORM.
+
+       WRITE-CHECKPOINT.
+      * SNAPSHOT THE CURRENT COUNTERS AND LOADED ARRAY SO A RESTART
+      * CAN RESUME WITHOUT REREADING AND REVALIDATING EARLIER RECORDS.
+      * WRITTEN TO A TEMP FILE AND RENAMED OVER THE REAL CHECKPOINT
+      * (SAME MV IDIOM TRUNCATE-EXCEPTION-RPT USES) RATHER THAN
+      * OPENED OUTPUT DIRECTLY AGAINST CHKPOINT.TXT, SO A CRASH WHILE
+      * WRITING CAN'T LEAVE THE ONE FILE RESTART DEPENDS ON EMPTY OR
+      * HALF-WRITTEN - THE OLD CHECKPOINT STAYS INTACT UNTIL THE NEW
+      * ONE IS COMPLETE AND THE RENAME IS ATOMIC.
+           MOVE WS-EXPECTED-COUNT TO CKPT-EXPECTED-COUNT.
+           MOVE WS-PHYS-READS TO CKPT-PHYS-READS.
+           MOVE WS-RECS-READ TO CKPT-RECS-READ.
+           MOVE WS-RECS-REJECTED TO CKPT-RECS-REJECTED.
+           MOVE WS-SUM-NUM TO CKPT-SUM-NUM.
+           MOVE WS-ARRAY-LOADED-CT TO CKPT-RECS-LOADED.
+           MOVE ARRAY-INDEX TO CKPT-ARRAY-INDEX.
+           PERFORM VARYING WS-SKIP-I FROM 1 BY 1
+                   UNTIL WS-SKIP-I > WS-ARRAY-LOADED-CT
+               MOVE ARRAY-ELEM (WS-SKIP-I)
+                   TO CKPT-ARRAY-SNAPSHOT (WS-SKIP-I)
+           END-PERFORM.
+           MOVE "CHKPOINT.TMP" TO WS-CKPT-FILE-NAME.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           IF WS-CKPT-STATUS NOT = "00"
+               DISPLAY "WARNING - CHECKPOINT FILE OPEN FAILED, STATUS: "
+                   WS-CKPT-STATUS
+           ELSE
+               WRITE CHECKPOINT-REC
+               CLOSE CHECKPOINT-FILE
+               MOVE SPACES TO WS-SHELL-CMD
+               STRING "mv CHKPOINT.TMP CHKPOINT.TXT" DELIMITED BY SIZE
+                   INTO WS-SHELL-CMD
+               END-STRING
+               CALL "SYSTEM" USING WS-SHELL-CMD
+           END-IF.
+           MOVE "CHKPOINT.TXT" TO WS-CKPT-FILE-NAME.
+
+       CLEAR-CHECKPOINT.
+      * A SUCCESSFUL COMPLETION INVALIDATES ANY EARLIER CHECKPOINT SO
+      * A STRAY RESTART PARM ON THE NEXT RUN DOES NOT RESTORE STALE
+      * STATE.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           IF WS-CKPT-STATUS NOT = "00"
+               DISPLAY "WARNING - CHECKPOINT CLEAR FAILED, STATUS: "
+                   WS-CKPT-STATUS
+           ELSE
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+       VALIDATE-RECORD.
+           IF NUM IS NOT NUMERIC
+               MOVE "NON-NUMERIC" TO WS-REJECT-REASON
+               PERFORM REJECT-RECORD
+           ELSE
+               ADD NUM TO WS-SUM-NUM
+               IF NUM < WS-MIN-VALID-NUM OR NUM > WS-MAX-VALID-NUM
+                   MOVE "OUT OF RANGE" TO WS-REJECT-REASON
+                   PERFORM REJECT-RECORD
+               ELSE
+                   IF WS-ARRAY-FULL OR ARRAY-INDEX > WS-EXPECTED-COUNT
+                       MOVE "ARRAY CAPACITY" TO WS-REJECT-REASON
+                       PERFORM REJECT-RECORD
+                   ELSE
+                       MOVE FILE-INPUT TO
+                           ARRAY-ELEM (ARRAY-INDEX)
+                       ADD 1 TO WS-ARRAY-LOADED-CT
+                       IF ARRAY-INDEX < ARRAY-SIZE
+                           ADD 1 TO ARRAY-INDEX GIVING ARRAY-INDEX
+                       ELSE
+                           SET WS-ARRAY-FULL TO TRUE
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF.
+
+       REJECT-RECORD.
+           ADD 1 TO WS-RECS-REJECTED.
+           MOVE WS-RECS-READ TO EXCEPTION-RECNO.
+           MOVE FILE-INPUT TO EXCEPTION-RAW.
+           MOVE WS-REJECT-REASON TO EXCEPTION-REASON.
+           WRITE EXCEPTION-REC.
+
+       WRITE-CONTROL-RPT.
+      * RECONCILIATION TOTALS TO TIE THIS RUN BACK TO THE SOURCE
+      * EXTRACT, WRITTEN RIGHT AFTER F1 IS CLOSED.
+           OPEN OUTPUT CONTROL-RPT.
+           MOVE "RECORDS READ:" TO WS-CTL-LABEL
+           MOVE WS-RECS-READ TO WS-CTL-VALUE
+           MOVE WS-CTL-LINE TO CONTROL-REC
+           WRITE CONTROL-REC.
+           MOVE "RECORDS LOADED:" TO WS-CTL-LABEL
+           MOVE WS-RECS-LOADED TO WS-CTL-VALUE
+           MOVE WS-CTL-LINE TO CONTROL-REC
+           WRITE CONTROL-REC.
+           MOVE "RECORDS REJECTED:" TO WS-CTL-LABEL
+           MOVE WS-RECS-REJECTED TO WS-CTL-VALUE
+           MOVE WS-CTL-LINE TO CONTROL-REC
+           WRITE CONTROL-REC.
+           MOVE "HASH TOTAL OF NUM:" TO WS-CTL-LABEL
+           MOVE WS-SUM-NUM TO WS-CTL-VALUE
+           MOVE WS-CTL-LINE TO CONTROL-REC
+           WRITE CONTROL-REC.
+           CLOSE CONTROL-RPT.
+           DISPLAY "RECORDS READ:      " WS-RECS-READ.
+           DISPLAY "RECORDS LOADED:    " WS-RECS-LOADED.
+           DISPLAY "RECORDS REJECTED:  " WS-RECS-REJECTED.
+           DISPLAY "HASH TOTAL OF NUM: " WS-SUM-NUM.
+
+       SORT-ARRAY.
+      * SELECTION SORT OVER THE RECORDS ACTUALLY LOADED BY READ-FILE.
+           PERFORM VARYING WS-SORT-I FROM 1 BY 1
+                   UNTIL WS-SORT-I >= WS-LOADED-COUNT
+               PERFORM FIND-MIN-ELEM
+               PERFORM SWAP-ELEM
+           END-PERFORM.
+
+       FIND-MIN-ELEM.
+           MOVE WS-SORT-I TO WS-MIN-IDX.
+           PERFORM VARYING WS-SORT-J FROM WS-SORT-I BY 1
+                   UNTIL WS-SORT-J > WS-LOADED-COUNT
+               IF ARRAY-ELEM (WS-SORT-J) < ARRAY-ELEM (WS-MIN-IDX)
+                   MOVE WS-SORT-J TO WS-MIN-IDX
+               END-IF
+           END-PERFORM.
+
+       SWAP-ELEM.
+           IF WS-MIN-IDX NOT = WS-SORT-I
+               MOVE ARRAY-ELEM (WS-SORT-I) TO WS-SWAP-TEMP
+               MOVE ARRAY-ELEM (WS-MIN-IDX) TO ARRAY-ELEM (WS-SORT-I)
+               MOVE WS-SWAP-TEMP TO ARRAY-ELEM (WS-MIN-IDX)
+           END-IF.
