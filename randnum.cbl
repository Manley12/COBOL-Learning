@@ -3,13 +3,52 @@
        AUTHOR. GREG. MANLEY.
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT RAND-OUT
+           ASSIGN TO "RANDOUT.TXT".
+       SELECT SEED-AUDIT
+           ASSIGN TO "SEEDAUD.TXT".
+       SELECT AUDIT-TRAIL
+           ASSIGN TO "AUDITLOG.TXT"
+           FILE STATUS IS WS-AUDIT-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD RAND-OUT.
+       01 RAND-OUT-REC             PIC X(45).
+
+       FD SEED-AUDIT.
+       01 SEED-AUDIT-REC           PIC X(45).
+
+       FD AUDIT-TRAIL.
+           COPY AUDITREC.
+
        WORKING-STORAGE SECTION.
       * LIVE VARIABLES
        77 RAND-SEED    PIC 9(9)        COMPUTATIONAL.
        77 ANSWER       PIC 9999V9(2)    COMPUTATIONAL.
        77 NEX          PIC 9(9)        COMPUTATIONAL.
 
+      * PARM/RANGE CONTROLS. PARM FORMAT IS "count min max", EG
+      * "10 1 100". WHEN NO PARM IS SUPPLIED, ONE NUMBER IN THE RANGE
+      * 0-9999 IS GENERATED, MATCHING THE ORIGINAL BEHAVIOR.
+       77 WS-PARM-STRING   PIC X(40) VALUE SPACES.
+       77 WS-COUNT-X       PIC 9(9) VALUE 0.
+       77 WS-MIN-X         PIC 9(9) VALUE 0.
+       77 WS-MAX-X         PIC 9(9) VALUE 0.
+       77 WS-MAX-COUNT     PIC 9(4) COMP VALUE 9999.
+       77 WS-REQ-COUNT     PIC 9(4) COMP VALUE 1.
+       77 WS-RANGE-MIN     PIC 9(4) VALUE 0.
+       77 WS-RANGE-MAX     PIC 9(4) VALUE 9999.
+       77 WS-GEN-I         PIC 9(4) COMP VALUE 0.
+       77 WS-INT-PART      PIC 9(9) VALUE 0.
+       77 WS-RANGE-SPAN    PIC 9(9) VALUE 1.
+       77 WS-RANGE-QUOT    PIC 9(9) VALUE 0.
+       77 WS-RANGE-REM     PIC 9(9) VALUE 0.
+       01 WS-RANGE-SW      PIC X VALUE 'N'.
+           88 WS-RANGE-SUPPLIED    VALUE 'Y'.
+
        01 WS-CURRENT-DATE-FIELDS.
            05 WS-CURRENT-DATE.
                10 WS-CURRENT-YEAR      PIC  9(4).
@@ -22,21 +61,218 @@
                10 WS-CURRENT-MS        PIC  9(2).
            05 WS-DIFF-FROM-GMT         PIC S9(4).
 
+      * BATCH OUTPUT HEADER/DATA/TRAILER LINES, BUILT IN WORKING-STORAGE
+      * AND MOVED INTO RAND-OUT-REC BEFORE EACH WRITE.
+       77  WS-HASH-TOTAL           PIC 9(9) VALUE 0.
+
+       01  WS-HDR-LINE.
+           05 WS-HDR-LABEL          PIC X(10) VALUE "RUN START:".
+           05 FILLER                PIC X VALUE SPACE.
+           05 WS-HDR-DATE.
+               10 WS-HDR-YEAR        PIC 9(4).
+               10 FILLER             PIC X VALUE "-".
+               10 WS-HDR-MONTH       PIC 9(2).
+               10 FILLER             PIC X VALUE "-".
+               10 WS-HDR-DAY         PIC 9(2).
+           05 FILLER                PIC X VALUE SPACE.
+           05 WS-HDR-TIME.
+               10 WS-HDR-HOUR        PIC 9(2).
+               10 FILLER             PIC X VALUE ":".
+               10 WS-HDR-MINUTE      PIC 9(2).
+               10 FILLER             PIC X VALUE ":".
+               10 WS-HDR-SECOND      PIC 9(2).
+           05 FILLER                PIC X(2) VALUE SPACES.
+           05 WS-HDR-COUNT-LABEL    PIC X(7) VALUE "COUNT: ".
+           05 WS-HDR-COUNT          PIC Z(3)9.
+
+       01  WS-DATA-LINE.
+           05 WS-DATA-VALUE         PIC Z(4)9.9(2).
+
+       01  WS-TRL-LINE.
+           05 WS-TRL-LABEL          PIC X(15) VALUE "TRAILER COUNT: ".
+           05 WS-TRL-COUNT          PIC Z(3)9.
+           05 FILLER                PIC X(5) VALUE SPACES.
+           05 WS-TRL-CTL-LABEL      PIC X(12) VALUE "HASH TOTAL: ".
+           05 WS-TRL-CTL            PIC Z(8)9.
+
+      * ONE LINE PER GET-SEED CALL, SO THE SEED ACTUALLY USED FOR EACH
+      * GENERATED NUMBER CAN BE TRACED BACK AFTER THE FACT.
+       01  WS-AUD-LINE.
+           05 WS-AUD-LABEL          PIC X(6) VALUE "SEED: ".
+           05 WS-AUD-SEED           PIC Z(8)9.
+           05 FILLER                PIC X(2) VALUE SPACES.
+           05 WS-AUD-AT-LABEL       PIC X(4) VALUE "AT: ".
+           05 WS-AUD-DATE.
+               10 WS-AUD-YEAR        PIC 9(4).
+               10 FILLER             PIC X VALUE "-".
+               10 WS-AUD-MONTH       PIC 9(2).
+               10 FILLER             PIC X VALUE "-".
+               10 WS-AUD-DAY         PIC 9(2).
+           05 FILLER                PIC X VALUE SPACE.
+           05 WS-AUD-TIME.
+               10 WS-AUD-HOUR        PIC 9(2).
+               10 FILLER             PIC X VALUE ":".
+               10 WS-AUD-MINUTE      PIC 9(2).
+               10 FILLER             PIC X VALUE ":".
+               10 WS-AUD-SECOND      PIC 9(2).
+               10 FILLER             PIC X VALUE ".".
+               10 WS-AUD-MS          PIC 9(2).
+
+      * AUDIT-TRAIL CONTROLS (SHARED AUDITLOG.TXT, NOT THE SEED-AUDIT LOG
+      * ABOVE).
+       77  WS-AUDIT-STATUS          PIC XX VALUE SPACES.
+       77  WS-AUDIT-NOW             PIC X(21) VALUE SPACES.
+
        PROCEDURE DIVISION.
            DISPLAY "RANDOM NUMBER GENERATOR".
            DISPLAY " ".
-           PERFORM RAND.
-           DISPLAY "YOUR RANDOM NUMBER IS: ", ANSWER.
-           
+           PERFORM STAMP-AUDIT-START.
+           PERFORM GET-PARMS.
+           OPEN OUTPUT RAND-OUT.
+           OPEN OUTPUT SEED-AUDIT.
+           PERFORM WRITE-HEADER.
+           PERFORM VARYING WS-GEN-I FROM 1 BY 1
+                   UNTIL WS-GEN-I > WS-REQ-COUNT
+               PERFORM RAND
+               DISPLAY "YOUR RANDOM NUMBER IS: ", ANSWER
+               PERFORM WRITE-DATA-LINE
+           END-PERFORM.
+           PERFORM WRITE-TRAILER.
+           CLOSE RAND-OUT.
+           CLOSE SEED-AUDIT.
+           PERFORM WRITE-AUDIT-TRAIL.
+           GOBACK.
+
+       WRITE-HEADER.
+      * RUN-START TIMESTAMP AND THE REQUESTED COUNT, SO A DOWNSTREAM
+      * JOB READING RANDOUT.TXT CAN CONFIRM IT GOT A COMPLETE BATCH.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-FIELDS.
+           MOVE WS-CURRENT-YEAR TO WS-HDR-YEAR.
+           MOVE WS-CURRENT-MONTH TO WS-HDR-MONTH.
+           MOVE WS-CURRENT-DAY TO WS-HDR-DAY.
+           MOVE WS-CURRENT-HOUR TO WS-HDR-HOUR.
+           MOVE WS-CURRENT-MINUTE TO WS-HDR-MINUTE.
+           MOVE WS-CURRENT-SECOND TO WS-HDR-SECOND.
+           MOVE WS-REQ-COUNT TO WS-HDR-COUNT.
+           MOVE WS-HDR-LINE TO RAND-OUT-REC.
+           WRITE RAND-OUT-REC.
+
+       WRITE-DATA-LINE.
+           ADD ANSWER TO WS-HASH-TOTAL.
+           MOVE ANSWER TO WS-DATA-VALUE.
+           MOVE WS-DATA-LINE TO RAND-OUT-REC.
+           WRITE RAND-OUT-REC.
+
+       WRITE-TRAILER.
+           MOVE WS-REQ-COUNT TO WS-TRL-COUNT.
+           MOVE WS-HASH-TOTAL TO WS-TRL-CTL.
+           MOVE WS-TRL-LINE TO RAND-OUT-REC.
+           WRITE RAND-OUT-REC.
+
+       STAMP-AUDIT-START.
+           MOVE "RANDNUMGEN" TO AUD-PROGRAM-ID.
+           MOVE FUNCTION CURRENT-DATE TO WS-AUDIT-NOW.
+           MOVE WS-AUDIT-NOW (1:8) TO AUD-START-DATE.
+           MOVE WS-AUDIT-NOW (9:6) TO AUD-START-TIME.
+
+       WRITE-AUDIT-TRAIL.
+      * ONE AUDIT RECORD PER RUN, APPENDED TO THE SAME AUDIT TRAIL FILE
+      * ALL THREE UTILITIES SHARE, SO ANY RUN'S START/END TIME AND
+      * RETURN CODE CAN BE SEEN IN ONE PLACE.
+           MOVE FUNCTION CURRENT-DATE TO WS-AUDIT-NOW.
+           MOVE WS-AUDIT-NOW (1:8) TO AUD-END-DATE.
+           MOVE WS-AUDIT-NOW (9:6) TO AUD-END-TIME.
+           MOVE RETURN-CODE TO AUD-RETURN-CODE.
+           OPEN EXTEND AUDIT-TRAIL.
+           IF WS-AUDIT-STATUS NOT = "00"
+               OPEN OUTPUT AUDIT-TRAIL
+           END-IF.
+           WRITE AUDIT-RECORD.
+           CLOSE AUDIT-TRAIL.
+
+       GET-PARMS.
+      * COUNT/MIN/MAX ARE UNSTRUNG INTO FIELDS WIDE ENOUGH TO HOLD ANY
+      * TYPED-IN NUMBER WITHOUT LOSING HIGH-ORDER DIGITS, SO A COUNT OR
+      * RANGE VALUE TOO LARGE FOR WS-REQ-COUNT/WS-RANGE-MIN/WS-RANGE-MAX
+      * (EACH PIC 9(4), 0-9999) IS CAUGHT AND REJECTED INSTEAD OF
+      * SILENTLY TRUNCATING TO A SMALLER, UNINTENDED ONE.
+           ACCEPT WS-PARM-STRING FROM COMMAND-LINE.
+           IF WS-PARM-STRING NOT = SPACES
+               UNSTRING WS-PARM-STRING DELIMITED BY SPACE
+                   INTO WS-COUNT-X WS-MIN-X WS-MAX-X
+               END-UNSTRING
+               IF WS-COUNT-X NOT = ZERO
+                   IF WS-COUNT-X > WS-MAX-COUNT
+                       DISPLAY "INVALID PARM - COUNT MUST BE FROM 1 TO "
+                           WS-MAX-COUNT
+                       MOVE 16 TO RETURN-CODE
+                       PERFORM WRITE-AUDIT-TRAIL
+                       GOBACK
+                   ELSE
+                       MOVE WS-COUNT-X TO WS-REQ-COUNT
+                   END-IF
+               END-IF
+               IF WS-MAX-X NOT = ZERO OR WS-MIN-X NOT = ZERO
+                   IF WS-MIN-X > WS-MAX-COUNT OR WS-MAX-X > WS-MAX-COUNT
+                       DISPLAY "INVALID PARM - RANGE MIN/MAX MUST BE "
+                           "FROM 0 TO " WS-MAX-COUNT
+                       MOVE 16 TO RETURN-CODE
+                       PERFORM WRITE-AUDIT-TRAIL
+                       GOBACK
+                   ELSE
+                       MOVE WS-MIN-X TO WS-RANGE-MIN
+                       MOVE WS-MAX-X TO WS-RANGE-MAX
+                       SET WS-RANGE-SUPPLIED TO TRUE
+                   END-IF
+               END-IF
+           END-IF.
+           IF WS-RANGE-SUPPLIED AND WS-RANGE-MIN > WS-RANGE-MAX
+               DISPLAY "INVALID PARM - RANGE MIN MUST NOT EXCEED MAX"
+               MOVE 16 TO RETURN-CODE
+               PERFORM WRITE-AUDIT-TRAIL
+               GOBACK
+           END-IF.
+
        RAND.
            PERFORM GET-SEED.
            ADD RAND-SEED TO 12345 GIVING NEX.
            MULTIPLY NEX BY 1103245 GIVING NEX.
            DIVIDE NEX BY 5000 GIVING ANSWER.
+           IF WS-RANGE-SUPPLIED
+               PERFORM APPLY-RANGE
+           END-IF.
+
+       APPLY-RANGE.
+      * SCALE THE RAW ANSWER DOWN TO THE REQUESTED MIN/MAX RANGE.
+           MOVE ANSWER TO WS-INT-PART.
+           COMPUTE WS-RANGE-SPAN = WS-RANGE-MAX - WS-RANGE-MIN + 1.
+           DIVIDE WS-INT-PART BY WS-RANGE-SPAN
+               GIVING WS-RANGE-QUOT REMAINDER WS-RANGE-REM.
+           ADD WS-RANGE-MIN TO WS-RANGE-REM GIVING WS-INT-PART.
+           MOVE WS-INT-PART TO ANSWER.
 
        GET-SEED.
+      * THE CLOCK'S HUNDREDTHS-OF-A-SECOND ALONE REPEATS ACROSS CALLS
+      * THAT LAND CLOSE TOGETHER, SO THE GENERATION COUNTER IS FOLDED
+      * IN TOO - THAT WAY EVERY NUMBER IN A MULTI-NUMBER BATCH GETS A
+      * DIFFERENT SEED EVEN WHEN THE CLOCK DOESN'T TICK BETWEEN CALLS.
            MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-FIELDS.
            MOVE WS-CURRENT-MS TO NEX.
            MULTIPLY NEX BY 5555555 GIVING NEX.
-           MOVE NEX TO RAND-SEED. 
+           ADD WS-GEN-I TO NEX GIVING NEX.
+           MULTIPLY NEX BY 7 GIVING NEX.
+           MOVE NEX TO RAND-SEED.
            MOVE 0 TO NEX.
+           PERFORM WRITE-SEED-AUDIT.
+
+       WRITE-SEED-AUDIT.
+           MOVE WS-CURRENT-YEAR TO WS-AUD-YEAR.
+           MOVE WS-CURRENT-MONTH TO WS-AUD-MONTH.
+           MOVE WS-CURRENT-DAY TO WS-AUD-DAY.
+           MOVE WS-CURRENT-HOUR TO WS-AUD-HOUR.
+           MOVE WS-CURRENT-MINUTE TO WS-AUD-MINUTE.
+           MOVE WS-CURRENT-SECOND TO WS-AUD-SECOND.
+           MOVE WS-CURRENT-MS TO WS-AUD-MS.
+           MOVE RAND-SEED TO WS-AUD-SEED.
+           MOVE WS-AUD-LINE TO SEED-AUDIT-REC.
+           WRITE SEED-AUDIT-REC.
