@@ -0,0 +1,225 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. OPMENU.
+       AUTHOR. GREG. MANLEY.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT JOB-LOG
+           ASSIGN TO "JOBLOG.TXT"
+           FILE STATUS IS WS-LOG-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD JOB-LOG.
+       01 JOB-LOG-REC               PIC X(75).
+
+       WORKING-STORAGE SECTION.
+      * PARM FORMAT IS "UTILITY parms...", EG "RANDNUMGEN 5 10 20" OR
+      * "BURTEFORCESORT test.txt 10". WHEN NO PARM IS SUPPLIED THE
+      * OPERATOR IS PROMPTED FOR A CHOICE INSTEAD, SO THIS CAN BE RUN
+      * EITHER AS A BATCH JOB STEP OR INTERACTIVELY AT A TERMINAL.
+       77  WS-PARM-STRING          PIC X(60) VALUE SPACES.
+       77  WS-UTIL-TOKEN           PIC X(20) VALUE SPACES.
+       77  WS-SUB-PARMS            PIC X(40) VALUE SPACES.
+       77  WS-MENU-CHOICE          PIC 9 VALUE 0.
+       77  WS-SHELL-CMD            PIC X(80) VALUE SPACES.
+       77  WS-RUN-RC               PIC S9(4) VALUE 0.
+       77  WS-LOG-STATUS           PIC XX VALUE SPACES.
+       77  WS-PARM-PTR             PIC 9(3) VALUE 1.
+       77  WS-EXEC-NAME            PIC X(20) VALUE SPACES.
+       77  WS-BAD-CHAR-CT          PIC 9(4) COMP VALUE 0.
+       77  WS-SCAN-I               PIC 9(3) COMP VALUE 0.
+       77  WS-SCAN-CHAR            PIC X(1) VALUE SPACE.
+
+       01  WS-DONE-SW              PIC X(1) VALUE 'N'.
+           88 WS-DONE              VALUE 'Y'.
+           88 WS-NOT-DONE          VALUE 'N'.
+
+       01  WS-UTIL-VALID-SW        PIC X(1) VALUE 'N'.
+           88 WS-UTIL-VALID        VALUE 'Y'.
+
+       01  WS-CURRENT-DATE-FIELDS.
+           05 WS-CURRENT-YEAR       PIC 9(4).
+           05 WS-CURRENT-MONTH      PIC 9(2).
+           05 WS-CURRENT-DAY        PIC 9(2).
+           05 WS-CURRENT-HOUR       PIC 9(2).
+           05 WS-CURRENT-MINUTE     PIC 9(2).
+           05 WS-CURRENT-SECOND     PIC 9(2).
+           05 FILLER                PIC X(6).
+
+       01  WS-LOG-LINE.
+           05 WS-LOG-DATE.
+               10 WS-LOG-YEAR        PIC 9(4).
+               10 FILLER             PIC X VALUE "-".
+               10 WS-LOG-MONTH       PIC 9(2).
+               10 FILLER             PIC X VALUE "-".
+               10 WS-LOG-DAY         PIC 9(2).
+           05 FILLER                PIC X VALUE SPACE.
+           05 WS-LOG-TIME.
+               10 WS-LOG-HOUR        PIC 9(2).
+               10 FILLER             PIC X VALUE ":".
+               10 WS-LOG-MINUTE      PIC 9(2).
+               10 FILLER             PIC X VALUE ":".
+               10 WS-LOG-SECOND      PIC 9(2).
+           05 FILLER                PIC X(2) VALUE SPACES.
+           05 WS-LOG-UTIL           PIC X(20).
+           05 FILLER                PIC X VALUE SPACE.
+           05 WS-LOG-PARMS          PIC X(20).
+           05 FILLER                PIC X(2) VALUE SPACES.
+           05 WS-LOG-RC-LABEL       PIC X(4) VALUE "RC: ".
+           05 WS-LOG-RC             PIC -(3)9.
+
+       PROCEDURE DIVISION.
+           ACCEPT WS-PARM-STRING FROM COMMAND-LINE.
+           IF WS-PARM-STRING = SPACES
+               PERFORM INTERACTIVE-MENU
+           ELSE
+               MOVE 1 TO WS-PARM-PTR
+               UNSTRING WS-PARM-STRING DELIMITED BY SPACE
+                   INTO WS-UTIL-TOKEN
+                   WITH POINTER WS-PARM-PTR
+               END-UNSTRING
+               MOVE SPACES TO WS-SUB-PARMS
+               IF WS-PARM-PTR <= LENGTH OF WS-PARM-STRING
+                   MOVE WS-PARM-STRING (WS-PARM-PTR:) TO WS-SUB-PARMS
+               END-IF
+               PERFORM RUN-UTILITY
+           END-IF.
+           GOBACK.
+
+       INTERACTIVE-MENU.
+      * LETS THE OPERATOR LAUNCH ANY NUMBER OF THE THREE UTILITIES, ONE
+      * AT A TIME, FROM A SINGLE ENTRY POINT INSTEAD OF KICKING EACH ONE
+      * OFF BY HAND EVERY MORNING.
+           PERFORM SHOW-MENU-AND-RUN UNTIL WS-DONE.
+
+       SHOW-MENU-AND-RUN.
+           DISPLAY " ".
+           DISPLAY "OPERATOR MENU - SELECT A UTILITY TO RUN".
+           DISPLAY "  1. BURTEFORCESORT".
+           DISPLAY "  2. PITOTHENTH".
+           DISPLAY "  3. RANDNUMGEN".
+           DISPLAY "  0. EXIT".
+           DISPLAY "ENTER CHOICE: " WITH NO ADVANCING.
+           ACCEPT WS-MENU-CHOICE.
+           IF WS-MENU-CHOICE = 1
+               MOVE "BURTEFORCESORT" TO WS-UTIL-TOKEN
+           ELSE IF WS-MENU-CHOICE = 2
+               MOVE "PITOTHENTH" TO WS-UTIL-TOKEN
+           ELSE IF WS-MENU-CHOICE = 3
+               MOVE "RANDNUMGEN" TO WS-UTIL-TOKEN
+           ELSE
+               SET WS-DONE TO TRUE
+           END-IF.
+           IF WS-NOT-DONE
+               DISPLAY "ENTER PARAMETERS (OR PRESS ENTER FOR NONE): "
+                   WITH NO ADVANCING
+               MOVE SPACES TO WS-SUB-PARMS
+               ACCEPT WS-SUB-PARMS
+               PERFORM RUN-UTILITY
+           END-IF.
+
+       RUN-UTILITY.
+      * LAUNCHES THE CHOSEN UTILITY AS ITS OWN JOB STEP - SAME COMPILED
+      * MODULE BEHIND THE MENU TOKEN, RESOLVED TO ITS REAL LOWERCASE
+      * EXECUTABLE FILE BY MAP-UTIL-NAME - AND LOGS WHAT RAN, WITH WHAT
+      * PARAMETERS, AND WHETHER IT CAME BACK CLEAN.
+           PERFORM MAP-UTIL-NAME.
+           IF NOT WS-UTIL-VALID
+               MOVE 16 TO WS-RUN-RC
+               DISPLAY "UNKNOWN UTILITY: " FUNCTION TRIM(WS-UTIL-TOKEN)
+           ELSE
+               PERFORM CHECK-SHELL-SAFETY
+               IF WS-BAD-CHAR-CT > 0
+                   MOVE 16 TO WS-RUN-RC
+                   DISPLAY "PARAMETERS CONTAIN INVALID CHARACTERS - "
+                       "RUN REJECTED"
+               ELSE
+                   MOVE SPACES TO WS-SHELL-CMD
+                   STRING "./" DELIMITED BY SIZE
+                           FUNCTION TRIM(WS-EXEC-NAME) DELIMITED BY SIZE
+                           " " DELIMITED BY SIZE
+                           FUNCTION TRIM(WS-SUB-PARMS) DELIMITED BY SIZE
+                       INTO WS-SHELL-CMD
+                   END-STRING
+                   CALL "SYSTEM" USING WS-SHELL-CMD
+                   MOVE RETURN-CODE TO WS-RUN-RC
+               END-IF
+           END-IF.
+           PERFORM WRITE-JOB-LOG.
+           IF WS-RUN-RC NOT = 0
+               DISPLAY FUNCTION TRIM(WS-UTIL-TOKEN)
+                   " RETURNED A NON-ZERO CODE: " WS-RUN-RC
+           END-IF.
+
+       MAP-UTIL-NAME.
+      * THE MENU/PARM TOKEN NAMES THE PROGRAM BY ITS PROGRAM-ID (AND THE
+      * PGM= NAME THE NIGHTLY JCL USES), BUT THE ACTUAL EXECUTABLE ON
+      * DISK IS NAMED FROM ITS LOWERCASE SOURCE FILENAME - AND FOR
+      * RANDNUMGEN THAT FILE IS RANDNUM.CBL, NOT RANDNUMGEN.CBL. THIS
+      * MAPS THE TOKEN TO THE REAL FILE CALL "SYSTEM" NEEDS TO FIND IT.
+           MOVE SPACES TO WS-EXEC-NAME.
+           MOVE "N" TO WS-UTIL-VALID-SW.
+           IF FUNCTION TRIM(WS-UTIL-TOKEN) = "BURTEFORCESORT"
+               MOVE "burteforcesort" TO WS-EXEC-NAME
+               SET WS-UTIL-VALID TO TRUE
+           ELSE IF FUNCTION TRIM(WS-UTIL-TOKEN) = "PITOTHENTH"
+               MOVE "pitothenth" TO WS-EXEC-NAME
+               SET WS-UTIL-VALID TO TRUE
+           ELSE IF FUNCTION TRIM(WS-UTIL-TOKEN) = "RANDNUMGEN"
+               MOVE "randnum" TO WS-EXEC-NAME
+               SET WS-UTIL-VALID TO TRUE
+           END-IF.
+
+       CHECK-SHELL-SAFETY.
+      * A DENYLIST OF SPECIFIC METACHARACTERS LEAVES EVERYTHING IT
+      * DIDN'T THINK OF (REDIRECTION, WILDCARDS, SUBSHELLS, QUOTES,
+      * NEWLINES) TO PASS STRAIGHT THROUGH TO CALL "SYSTEM". SCAN BOTH
+      * FIELDS A CHARACTER AT A TIME AGAINST AN ALLOWLIST INSTEAD -
+      * ONLY LETTERS, DIGITS, SPACE, '.', '/', AND '-' MAY APPEAR IN
+      * THE UTILITY TOKEN OR ITS SUB-PARAMETERS - SINCE THOSE ARE ALL
+      * A VALID MODULE NAME OR NUMERIC/FILENAME PARAMETER EVER NEEDS.
+           MOVE 0 TO WS-BAD-CHAR-CT.
+           PERFORM VARYING WS-SCAN-I FROM 1 BY 1
+                   UNTIL WS-SCAN-I > LENGTH OF WS-UTIL-TOKEN
+               MOVE WS-UTIL-TOKEN (WS-SCAN-I:1) TO WS-SCAN-CHAR
+               PERFORM CHECK-SCAN-CHAR
+           END-PERFORM.
+           PERFORM VARYING WS-SCAN-I FROM 1 BY 1
+                   UNTIL WS-SCAN-I > LENGTH OF WS-SUB-PARMS
+               MOVE WS-SUB-PARMS (WS-SCAN-I:1) TO WS-SCAN-CHAR
+               PERFORM CHECK-SCAN-CHAR
+           END-PERFORM.
+
+       CHECK-SCAN-CHAR.
+           IF (WS-SCAN-CHAR >= "A" AND WS-SCAN-CHAR <= "Z")
+                   OR (WS-SCAN-CHAR >= "a" AND WS-SCAN-CHAR <= "z")
+                   OR (WS-SCAN-CHAR >= "0" AND WS-SCAN-CHAR <= "9")
+                   OR WS-SCAN-CHAR = SPACE
+                   OR WS-SCAN-CHAR = "."
+                   OR WS-SCAN-CHAR = "/"
+                   OR WS-SCAN-CHAR = "-"
+               CONTINUE
+           ELSE
+               ADD 1 TO WS-BAD-CHAR-CT
+           END-IF.
+
+       WRITE-JOB-LOG.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-FIELDS.
+           MOVE WS-CURRENT-YEAR TO WS-LOG-YEAR.
+           MOVE WS-CURRENT-MONTH TO WS-LOG-MONTH.
+           MOVE WS-CURRENT-DAY TO WS-LOG-DAY.
+           MOVE WS-CURRENT-HOUR TO WS-LOG-HOUR.
+           MOVE WS-CURRENT-MINUTE TO WS-LOG-MINUTE.
+           MOVE WS-CURRENT-SECOND TO WS-LOG-SECOND.
+           MOVE WS-UTIL-TOKEN TO WS-LOG-UTIL.
+           MOVE WS-SUB-PARMS TO WS-LOG-PARMS.
+           MOVE WS-RUN-RC TO WS-LOG-RC.
+           MOVE WS-LOG-LINE TO JOB-LOG-REC.
+           OPEN EXTEND JOB-LOG.
+           IF WS-LOG-STATUS NOT = "00"
+               OPEN OUTPUT JOB-LOG
+           END-IF.
+           WRITE JOB-LOG-REC.
+           CLOSE JOB-LOG.
