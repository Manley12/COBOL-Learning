@@ -0,0 +1,64 @@
+//NIGHTRUN JOB (ACCTNO),'NIGHTLY BATCH',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* NIGHTLY BATCH STREAM                                          *
+//*                                                                *
+//* RUNS BURTEFORCESORT, PITOTHENTH, AND RANDNUMGEN IN SEQUENCE.  *
+//* EACH STEP'S CONDITION CODE IS CHECKED BEFORE THE NEXT STEP IS  *
+//* ALLOWED TO START. IF A STEP COMES BACK NON-ZERO, THE REMAINING*
+//* STEPS ARE BYPASSED AND A FLAG STEP RUNS IN ITS PLACE, WRITING *
+//* AN OPERATOR-REVIEW MESSAGE TO THE FLAG DATASET AND TO SYSOUT, *
+//* SO A FAILURE IN AN EARLIER STEP CAN'T BE MASKED BY A LATER    *
+//* STEP QUIETLY RUNNING ANYWAY.                                   *
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=BURTEFORCESORT,PARM='CUSTFILE.TXT 500',
+//             REGION=0M
+//STEPLIB  DD DSN=PROD.BATCH.LOADLIB,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//SYSPRINT DD SYSOUT=*
+//*
+//IFSTEP10 IF (STEP010.RC = 0) THEN
+//*
+//STEP020  EXEC PGM=PITOTHENTH,PARM='50',REGION=0M
+//STEPLIB  DD DSN=PROD.BATCH.LOADLIB,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//SYSPRINT DD SYSOUT=*
+//*
+//IFSTEP20 IF (STEP020.RC = 0) THEN
+//*
+//STEP030  EXEC PGM=RANDNUMGEN,PARM='10 1 1000',REGION=0M
+//STEPLIB  DD DSN=PROD.BATCH.LOADLIB,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//SYSPRINT DD SYSOUT=*
+//*
+//ELSTEP20 ELSE
+//*
+//FLAG020  EXEC PGM=IEBGENER
+//SYSIN    DD DUMMY
+//SYSPRINT DD SYSOUT=*
+//SYSUT1   DD *
+STEP020 (PITOTHENTH) ENDED WITH A NON-ZERO CONDITION CODE.
+STEP030 (RANDNUMGEN) WAS BYPASSED. OPERATOR REVIEW REQUIRED.
+/*
+//SYSUT2   DD DSN=PROD.BATCH.NIGHTRUN.FLAG,DISP=(MOD,CATLG),
+//             SPACE=(TRK,(1,1)),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=8000)
+//*
+//ENDSTP20 ENDIF
+//*
+//ELSTEP10 ELSE
+//*
+//FLAG010  EXEC PGM=IEBGENER
+//SYSIN    DD DUMMY
+//SYSPRINT DD SYSOUT=*
+//SYSUT1   DD *
+STEP010 (BURTEFORCESORT) ENDED WITH A NON-ZERO CONDITION CODE.
+STEP020 (PITOTHENTH) AND STEP030 (RANDNUMGEN) WERE BYPASSED.
+OPERATOR REVIEW REQUIRED.
+/*
+//SYSUT2   DD DSN=PROD.BATCH.NIGHTRUN.FLAG,DISP=(MOD,CATLG),
+//             SPACE=(TRK,(1,1)),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=8000)
+//*
+//ENDSTP10 ENDIF
+//
